@@ -4,7 +4,40 @@
 123456*8901234567890123456789012345678901234567890
        IDENTIFICATION    DIVISION.
        PROGRAM-ID.       CONBOLER.
+       ENVIRONMENT       DIVISION.
+       INPUT-OUTPUT      SECTION.
+       FILE-CONTROL.
+           SELECT SAVE-FILE ASSIGN TO "CONBOLER.SAV"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT STATS-FILE ASSIGN TO "CONBOLER.STA"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS STATS-FILE-STATUS.
+           SELECT BATCH-FILE ASSIGN TO DYNAMIC BATCH-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS BATCH-FILE-STATUS.
        DATA              DIVISION.
+       FILE              SECTION.
+       FD  SAVE-FILE.
+       01  SAVE-RECORD.
+           03 SAVE-MAP-CONF PIC X(7).
+           03 SAVE-N-OPEN   PIC 9(3).
+           03 SAVE-CLMN OCCURS 26.
+               05 SAVE-ROW      PIC X(26).
+               05 SAVE-MINE-ROW PIC 9(26).
+       FD  STATS-FILE.
+       01  STATS-RECORD.
+           03 STATS-LV      PIC X(1).
+           03 STATS-WIDTH   PIC 9(2).
+           03 STATS-HEIGHT  PIC 9(2).
+           03 STATS-N-MINE  PIC 9(2).
+           03 STATS-SECONDS PIC 9(5).
+           03 STATS-OUTCOME PIC X(4).
+           03 STATS-OPERATOR PIC X(8).
+       FD  BATCH-FILE.
+       01  BATCH-RECORD.
+           03 BATCH-X-STR PIC X.
+           03 BATCH-Y-STR PIC X.
+           03 BATCH-C-STR PIC X.
        WORKING-STORAGE   SECTION.
       *INIT
        77 LV    PIC X(1).
@@ -16,6 +49,18 @@
        01 CONF-B PIC X(7) VALUE "Y090910".
        01 CONF-I PIC X(7) VALUE "Y161640".
        01 CONF-V PIC X(7) VALUE "Y261699".
+       01 CUST-DIM.
+           03 CUST-WIDTH  PIC 9(2).
+           03 CUST-HEIGHT PIC 9(2).
+           03 CUST-N-MINE PIC 9(2).
+       77 MAX-DIM PIC 9(2) VALUE 26.
+       77 RESUMED PIC X(1) VALUE " ".
+       77 CLI-TALLY PIC 9(2).
+       77 CLI-OVERFLOW PIC X(1) VALUE " ".
+       01 CLI-CUST-STAGE.
+           03 CLI-WIDTH-STR  PIC X(2).
+           03 CLI-HEIGHT-STR PIC X(2).
+           03 CLI-N-MINE-STR PIC X(2).
       *SCREEN
        01 POS-INDEX-LIST VALUE "abcdefghijklmnopqrstuvwxyz".
            03 POS-INDEX PIC X OCCURS 26.
@@ -37,26 +82,30 @@
            03 ISMINE PIC 9 VALUE 1.
       *MAP
        01 GAME-MAP.
-           03 CLMN OCCURS 16.
+           03 CLMN OCCURS 26.
              05 ROW VALUE ALL " ".
                07 CELL PIC X OCCURS 26.
-             05 MINE-ROW.
+             05 MINE-ROW VALUE ALL "0".
                07 MINE-CELL PIC 9 OCCURS 26.
            03 N-OPEN PIC 9(3).
        77 FIXED-POS PIC 9(3).
       *CONTROLL
-       77 ON-GAME PIC X.
+       77 ON-GAME PIC X VALUE SPACE.
        01 EDGE.
            03 UP-EDGE PIC X.
            03 DOWN-EDGE PIC X.
            03 LEFT-EDGE PIC X.
            03 RIGHT-EDGE PIC X.
        01 CHK-STACK.
-           03 CHK-STACK-XY OCCURS 200.
+           03 CHK-STACK-XY OCCURS 1000.
                05 CHK-STACK-X PIC 9(2).
                05 CHK-STACK-Y PIC 9(2).
-           03 CHK-STACK-C PIC 9(3) VALUE 0.
-       77 CHK-STACK-C-PREV PIC 9(3) VALUE 0.
+           03 CHK-STACK-C PIC 9(4) VALUE 0.
+       77 CHK-STACK-C-PREV PIC 9(4) VALUE 0.
+       77 CHK-STACK-MAX PIC 9(4) VALUE 1000.
+       01 PUSH-XY.
+           03 PUSH-X PIC 9(2).
+           03 PUSH-Y PIC 9(2).
        01 CMD-STR.
           03 X-STR PIC X.
           03 Y-STR PIC X.
@@ -66,10 +115,15 @@
           03 Y PIC 9(2).
           03 C PIC X.
         01 CURRENT-TIME.
-            05 FILLER PIC 9(4).
+            05 CT-HOUR PIC 9(2).
+            05 CT-MINUTE PIC 9(2).
             05 CT-SECONDS PIC 9(2).
             05 CT-HUNDREDTHS-OF-SECS PIC 9(2).
         77 SEED PIC 9(4).
+        77 START-TIME-SECS PIC 9(5).
+        77 END-TIME-SECS PIC 9(5).
+        77 ELAPSED-SECS PIC 9(5).
+        77 STATS-FILE-STATUS PIC X(2).
       *JUST WORK
        01 PXY.
            03 PX PIC 9(2).
@@ -84,20 +138,40 @@
       *COUNTER
        77 CNTI PIC 9(3).
        77 CNTJ PIC 9(3).
+       77 MINE-FLAG-COUNT PIC 9(3).
+       77 MINE-REMAIN PIC S9(3) SIGN IS LEADING SEPARATE.
+       77 CHORD-FLAG-COUNT PIC 9(3).
+       77 CHORD-X PIC 9(2).
+       77 CHORD-Y PIC 9(2).
+      *CLI
+       77 ARGV PIC X(100) VALUE SPACES.
+       77 BATCH-FILE-NAME PIC X(40) VALUE SPACES.
+       77 BATCH-FILE-STATUS PIC X(2).
+       77 BATCH-MODE PIC X(1) VALUE " ".
 
        PROCEDURE        DIVISION.
        MAIN SECTION.
            PERFORM INIT-START THRU EXIT-INIT.
+           ACCEPT CURRENT-TIME FROM TIME.
+           COMPUTE START-TIME-SECS =
+               CT-HOUR * 3600 + CT-MINUTE * 60 + CT-SECONDS.
       *    DISPLAY "N-OPEN" N-OPEN.
            PERFORM DISP THRU EXIT-PLAY UNTIL ON-GAME NOT = " ".
            EVALUATE ON-GAME
                WHEN 'E'
                    DISPLAY 'YOU LOSE'
+                   PERFORM MINE-SCREEN-OUT THRU EXIT-MINE-SCREEN-OUT
                WHEN 'W'
                    DISPLAY 'YOU WIN'
+                   PERFORM MINE-SCREEN-OUT THRU EXIT-MINE-SCREEN-OUT
                WHEN OTHER
                    CONTINUE
            END-EVALUATE.
+           PERFORM LOG-STATS THRU EXIT-LOG-STATS.
+           IF BATCH-MODE = "Y"
+               THEN
+                   CLOSE BATCH-FILE
+           END-IF.
        STOP RUN.
 
        INIT SECTION.
@@ -105,10 +179,46 @@
        ACCEPT CURRENT-TIME FROM TIME.
        COMPUTE SEED = CT-SECONDS * 60 + CT-HUNDREDTHS-OF-SECS.
        COMPUTE DUMMY-N = FUNCTION RANDOM(SEED).
+       CLI-INIT.
+           ACCEPT ARGV FROM ARGUMENT-VALUE.
+           IF ARGV = "b"
+               THEN
+                   MOVE CONF-B TO MAP-CONF
+                   MOVE "b" TO LV
+               ELSE IF ARGV = "i"
+                   THEN
+                       MOVE CONF-I TO MAP-CONF
+                       MOVE "i" TO LV
+                   ELSE IF ARGV = "v"
+                       THEN
+                           MOVE CONF-V TO MAP-CONF
+                           MOVE "v" TO LV
+                       ELSE IF ARGV NOT = SPACES
+                           THEN
+                               PERFORM CLI-CUSTOM THRU
+                                   EXIT-CLI-CUSTOM
+           END-IF END-IF END-IF.
+       BATCH-INIT.
+           ACCEPT BATCH-FILE-NAME FROM ARGUMENT-VALUE.
+           IF BATCH-FILE-NAME NOT = SPACES
+               THEN
+                   OPEN INPUT BATCH-FILE
+                   IF BATCH-FILE-STATUS = "00"
+                       THEN
+                           MOVE "Y" TO BATCH-MODE
+                       ELSE
+                           DISPLAY "CANNOT OPEN BATCH FILE "
+                               BATCH-FILE-NAME
+                           DISPLAY "FILE STATUS " BATCH-FILE-STATUS
+                               " - FALLING BACK TO INTERACTIVE MODE"
+                   END-IF
+           END-IF.
        SEL-LEVEL.
            DISPLAY "WELCOME TO COINBOLLER!".
            PERFORM UNTIL ISSET = "Y"
-               DISPLAY "SELECT b)EGGINER/ i)NTERMERDIATE/ v)ETERAN"
+               DISPLAY "SELECT b)EGGINER/i)NTERMERDIATE/v)ETERAN/"
+                   "c)USTOM"
+               DISPLAY "OR r)ESUME A SAVED GAME"
                ACCEPT LV
                EVALUATE LV
                    WHEN "b"
@@ -117,55 +227,170 @@
                        MOVE CONF-I TO MAP-CONF
                    WHEN "v"
                        MOVE CONF-V TO MAP-CONF
+                   WHEN "c"
+                       PERFORM SEL-CUSTOM THRU EXIT-SEL-CUSTOM
+                   WHEN "r"
+                       PERFORM RESUME-GAME THRU EXIT-RESUME-GAME
                    WHEN OTHER
                        DISPLAY "WRONG INPUT"
                        CONTINUE
                END-EVALUATE
            END-PERFORM.
-           COMPUTE N-OPEN = (WIDTH * HEIGHT) - N-MINE.
+           IF RESUMED NOT = "Y"
+               THEN
+                   COMPUTE N-OPEN = (WIDTH * HEIGHT) - N-MINE
+           END-IF.
            DISPLAY 'YOU SELECT LV-' LV ' ' N-OPEN.
        SET-MINE.
-           PERFORM VARYING CNTI FROM 1 BY 1 UNTIL CNTI > N-MINE
-               MOVE "A" TO FG-A
-               PERFORM UNTIL FG-A = " "
-                   COMPUTE PX = FUNCTION RANDOM * (WIDTH + 1)
-                   COMPUTE PY = FUNCTION RANDOM * (HEIGHT + 1)
-                   MOVE " " TO FG-A
-                   IF MINE-CELL(PY, PX) = ISMINE
-                       THEN
-                           MOVE "A" TO FG-A
-                   END-IF
-               END-PERFORM
-      *        DISPLAY "MINE " PXY
-               MOVE ISMINE TO MINE-CELL(PY, PX)
-           END-PERFORM.
+           IF RESUMED NOT = "Y"
+               THEN
+                   PERFORM VARYING CNTI FROM 1 BY 1 UNTIL CNTI > N-MINE
+                       MOVE "A" TO FG-A
+                       PERFORM UNTIL FG-A = " "
+                           COMPUTE PX = FUNCTION RANDOM * WIDTH + 1
+                           COMPUTE PY = FUNCTION RANDOM * HEIGHT + 1
+                           MOVE " " TO FG-A
+                           IF MINE-CELL(PY, PX) = ISMINE
+                               THEN
+                                   MOVE "A" TO FG-A
+                           END-IF
+                       END-PERFORM
+      *                DISPLAY "MINE " PXY
+                       MOVE ISMINE TO MINE-CELL(PY, PX)
+                   END-PERFORM
+           END-IF.
        INIT-SCREEN.
            PERFORM VARYING CNTI FROM 1 BY 1 UNTIL CNTI > WIDTH
                MOVE POS-INDEX(CNTI) TO CMN-IDX-DISP-BODY(CNTI)
            END-PERFORM.
        INIT-MAP.
-           PERFORM VARYING CNTI FROM 1 BY 1 UNTIL CNTI > HEIGHT
-               PERFORM VARYING CNTJ FROM 1 BY 1 UNTIL CNTJ > WIDTH
-                   MOVE UNKNOWN TO CELL(CNTI, CNTJ)
+           IF RESUMED NOT = "Y"
+             THEN
+               PERFORM VARYING CNTI FROM 1 BY 1 UNTIL CNTI > HEIGHT
+                 PERFORM VARYING CNTJ FROM 1 BY 1 UNTIL CNTJ > WIDTH
+                     MOVE UNKNOWN TO CELL(CNTI, CNTJ)
+                 END-PERFORM
                END-PERFORM
-           END-PERFORM.
+           END-IF.
        EXIT-INIT.
            EXIT.
 
+       CLI-CUSTOM.
+           INITIALIZE CUST-DIM.
+           MOVE SPACES TO CLI-CUST-STAGE.
+           MOVE 0 TO CLI-TALLY.
+           MOVE " " TO CLI-OVERFLOW.
+           UNSTRING ARGV DELIMITED BY ","
+               INTO CLI-WIDTH-STR CLI-HEIGHT-STR CLI-N-MINE-STR
+               TALLYING IN CLI-TALLY
+               ON OVERFLOW
+                   MOVE "Y" TO CLI-OVERFLOW
+           END-UNSTRING.
+           IF CLI-TALLY NOT = 3 OR CLI-OVERFLOW = "Y"
+               OR CLI-WIDTH-STR = SPACES OR CLI-HEIGHT-STR = SPACES
+               OR CLI-N-MINE-STR = SPACES
+               OR FUNCTION TRIM(CLI-WIDTH-STR) NOT NUMERIC
+               OR FUNCTION TRIM(CLI-HEIGHT-STR) NOT NUMERIC
+               OR FUNCTION TRIM(CLI-N-MINE-STR) NOT NUMERIC
+               THEN
+                   DISPLAY "INVALID CLI DIMENSIONS - IGNORING"
+               ELSE
+                   MOVE FUNCTION TRIM(CLI-WIDTH-STR) TO CUST-WIDTH
+                   MOVE FUNCTION TRIM(CLI-HEIGHT-STR) TO CUST-HEIGHT
+                   MOVE FUNCTION TRIM(CLI-N-MINE-STR) TO CUST-N-MINE
+                   IF CUST-WIDTH > MAX-DIM OR CUST-HEIGHT > MAX-DIM
+                       OR CUST-N-MINE NOT < CUST-WIDTH * CUST-HEIGHT
+                       THEN
+                           DISPLAY "INVALID CLI DIMENSIONS - IGNORING"
+                       ELSE
+                           MOVE "Y" TO ISSET
+                           MOVE "c" TO LV
+                           MOVE CUST-WIDTH TO WIDTH
+                           MOVE CUST-HEIGHT TO HEIGHT
+                           MOVE CUST-N-MINE TO N-MINE
+                   END-IF
+           END-IF.
+       EXIT-CLI-CUSTOM.
+           EXIT.
+
+       SEL-CUSTOM.
+           DISPLAY "ENTER WIDTH (2 DIGITS): "
+           ACCEPT CUST-WIDTH
+           DISPLAY "ENTER HEIGHT (2 DIGITS): "
+           ACCEPT CUST-HEIGHT
+           DISPLAY "ENTER N-MINE (2 DIGITS): "
+           ACCEPT CUST-N-MINE
+           IF CUST-WIDTH > MAX-DIM OR CUST-HEIGHT > MAX-DIM
+               THEN
+                   DISPLAY "WIDTH/HEIGHT MUST BE 26 OR LESS"
+               ELSE IF CUST-N-MINE NOT < CUST-WIDTH * CUST-HEIGHT
+                   THEN
+                       DISPLAY "N-MINE MUST BE LESS THAN WIDTH*HEIGHT"
+                   ELSE
+                       MOVE "Y" TO ISSET
+                       MOVE "c" TO LV
+                       MOVE CUST-WIDTH TO WIDTH
+                       MOVE CUST-HEIGHT TO HEIGHT
+                       MOVE CUST-N-MINE TO N-MINE
+           END-IF END-IF.
+       EXIT-SEL-CUSTOM.
+           EXIT.
+
+       RESUME-GAME.
+           OPEN INPUT SAVE-FILE
+           READ SAVE-FILE
+               AT END
+                   DISPLAY "NO SAVED GAME FOUND"
+               NOT AT END
+                   MOVE SAVE-MAP-CONF TO MAP-CONF
+                   MOVE SAVE-N-OPEN TO N-OPEN
+                   PERFORM VARYING CNTI FROM 1 BY 1
+                           UNTIL CNTI > HEIGHT
+                       MOVE SAVE-ROW(CNTI) TO ROW(CNTI)
+                       MOVE SAVE-MINE-ROW(CNTI) TO MINE-ROW(CNTI)
+                   END-PERFORM
+                   MOVE "Y" TO ISSET
+                   MOVE "Y" TO RESUMED
+                   MOVE "r" TO LV
+           END-READ
+           CLOSE SAVE-FILE.
+       EXIT-RESUME-GAME.
+           EXIT.
+
        PLAY SECTION.
        DISP.
            PERFORM SCREEN-OUT THRU EXIT-SCREEN-OUT.
-      *    PERFORM MINE-SCREEN-OUT THRU EXIT-MINE-SCREEN-OUT.
+           PERFORM MINE-COUNT-OUT THRU EXIT-MINE-COUNT-OUT.
       *    DISPLAY "N-OPEN= " N-OPEN.
        GET-INPUT.
-           PERFORM WITH TEST AFTER UNTIL C NOT = " "
-               DISPLAY "GUESS XYC m)INE/o)K/s)USPECT/u)NKNOWN : "
-               ACCEPT CMD-STR
-               PERFORM PARSE-CMD THRU EXIT-PARSE-CMD
-               IF CELL(Y, X) NOT = "O" AND NOT = "?" AND NOT = "F"
+           PERFORM WITH TEST AFTER
+                   UNTIL C NOT = " " OR ON-GAME NOT = " "
+               IF BATCH-MODE = "Y"
+                   THEN
+                       PERFORM BATCH-READ THRU EXIT-BATCH-READ
+                   ELSE
+                       DISPLAY "GUESS XYC m)INE/o)K/s)USPECT/u)NKNOWN"
+                           "/c)HORD/w)AVE : "
+                       ACCEPT CMD-STR
+                       PERFORM PARSE-CMD THRU EXIT-PARSE-CMD
+               END-IF
+               IF ON-GAME = " " AND C NOT = "w"
                    THEN
-                       DISPLAY "NOT EFFECTIVE COMMAND"
-                       MOVE " " TO C
+                       IF C = "c"
+                           THEN
+                               IF CELL(Y, X) = "O" OR "?" OR "F"
+                                   THEN
+                                       DISPLAY "NOT EFFECTIVE COMMAND"
+                                       MOVE " " TO C
+                               END-IF
+                           ELSE
+                               IF CELL(Y, X) NOT = "O"
+                                   AND NOT = "?" AND NOT = "F"
+                                   THEN
+                                       DISPLAY "NOT EFFECTIVE COMMAND"
+                                       MOVE " " TO C
+                               END-IF
+                       END-IF
            END-PERFORM.
       *    DISPLAY CMD.
        EXECUTE-CMD.
@@ -183,6 +408,11 @@
                        ELSE
                            PERFORM CHK-START THRU EXIT-CHK-START
                    END-IF
+               WHEN "c"
+                   PERFORM CHORD-CMD THRU EXIT-CHORD-CMD
+               WHEN "w"
+                   PERFORM SAVE-GAME THRU EXIT-SAVE-GAME
+                   MOVE " " TO C
                WHEN OTHER
                    CONTINUE
            END-EVALUATE.
@@ -195,13 +425,23 @@
            EXIT.
 
        CHK-START.
-           ADD 1 TO CHK-STACK-C.
-           MOVE X TO CHK-STACK-X(CHK-STACK-C).
-           MOVE Y TO CHK-STACK-Y(CHK-STACK-C).
+           MOVE X TO PUSH-X.
+           MOVE Y TO PUSH-Y.
+           PERFORM CHK-STACK-PUSH THRU EXIT-CHK-STACK-PUSH.
            PERFORM CHK-MINE THRU EXIT-CHK-MINE UNTIL CHK-STACK-C < 1.
        EXIT-CHK-START.
            EXIT.
 
+       CHK-STACK-PUSH.
+           IF CHK-STACK-C < CHK-STACK-MAX
+               THEN
+                   ADD 1 TO CHK-STACK-C
+                   MOVE PUSH-X TO CHK-STACK-X(CHK-STACK-C)
+                   MOVE PUSH-Y TO CHK-STACK-Y(CHK-STACK-C)
+           END-IF.
+       EXIT-CHK-STACK-PUSH.
+           EXIT.
+
        CHK-MINE.
       *    PERFORM DISP-CHK-STACK THRU EXIT-DISP-CHK-STACK.
            MOVE CHK-STACK-XY(CHK-STACK-C) TO CHK-XY.
@@ -230,6 +470,186 @@
        EXIT-CHK-MINE.
            EXIT.
 
+       CHORD-CMD.
+           MOVE X TO CHK-X.
+           MOVE Y TO CHK-Y.
+           MOVE X TO CHORD-X.
+           MOVE Y TO CHORD-Y.
+           PERFORM CHK-EDGE THRU EXIT-CHK-EDGE.
+           INITIALIZE N-NEAR-MINE.
+           MOVE 0 TO CHORD-FLAG-COUNT.
+           IF UP-EDGE = " "
+               THEN
+                   ADD MINE-CELL(CHK-Y - 1,CHK-X) TO N-NEAR-MINE
+                   IF CELL(CHK-Y - 1,CHK-X) = MINE
+                       THEN
+                           ADD 1 TO CHORD-FLAG-COUNT
+                   END-IF
+           END-IF.
+           IF UP-EDGE = " " AND LEFT-EDGE = " "
+               THEN
+                   ADD MINE-CELL(CHK-Y - 1,CHK-X - 1) TO N-NEAR-MINE
+                   IF CELL(CHK-Y - 1,CHK-X - 1) = MINE
+                       THEN
+                           ADD 1 TO CHORD-FLAG-COUNT
+                   END-IF
+           END-IF.
+           IF LEFT-EDGE = " "
+               THEN
+                   ADD MINE-CELL(CHK-Y,CHK-X - 1) TO N-NEAR-MINE
+                   IF CELL(CHK-Y,CHK-X - 1) = MINE
+                       THEN
+                           ADD 1 TO CHORD-FLAG-COUNT
+                   END-IF
+           END-IF.
+           IF DOWN-EDGE = " " AND LEFT-EDGE = " "
+               THEN
+                   ADD MINE-CELL(CHK-Y + 1,CHK-X - 1) TO N-NEAR-MINE
+                   IF CELL(CHK-Y + 1,CHK-X - 1) = MINE
+                       THEN
+                           ADD 1 TO CHORD-FLAG-COUNT
+                   END-IF
+           END-IF.
+           IF DOWN-EDGE = " "
+               THEN
+                   ADD MINE-CELL(CHK-Y + 1,CHK-X) TO N-NEAR-MINE
+                   IF CELL(CHK-Y + 1,CHK-X) = MINE
+                       THEN
+                           ADD 1 TO CHORD-FLAG-COUNT
+                   END-IF
+           END-IF.
+           IF DOWN-EDGE = " " AND RIGHT-EDGE = " "
+               THEN
+                   ADD MINE-CELL(CHK-Y + 1,CHK-X + 1) TO N-NEAR-MINE
+                   IF CELL(CHK-Y + 1,CHK-X + 1) = MINE
+                       THEN
+                           ADD 1 TO CHORD-FLAG-COUNT
+                   END-IF
+           END-IF.
+           IF RIGHT-EDGE = " "
+               THEN
+                   ADD MINE-CELL(CHK-Y ,CHK-X + 1) TO N-NEAR-MINE
+                   IF CELL(CHK-Y ,CHK-X + 1) = MINE
+                       THEN
+                           ADD 1 TO CHORD-FLAG-COUNT
+                   END-IF
+           END-IF.
+           IF UP-EDGE = " " AND RIGHT-EDGE = " "
+               THEN
+                   ADD MINE-CELL(CHK-Y - 1  ,CHK-X + 1) TO N-NEAR-MINE
+                   IF CELL(CHK-Y - 1  ,CHK-X + 1) = MINE
+                       THEN
+                           ADD 1 TO CHORD-FLAG-COUNT
+                   END-IF
+           END-IF.
+           IF CHORD-FLAG-COUNT = N-NEAR-MINE
+               THEN
+                   PERFORM CHORD-OPEN THRU EXIT-CHORD-OPEN
+           END-IF.
+       EXIT-CHORD-CMD.
+           EXIT.
+
+       CHORD-OPEN.
+           IF ON-GAME = " " AND UP-EDGE = " "
+               AND (CELL(CHORD-Y - 1,CHORD-X) = UNKNOWN OR SUSPECT)
+               THEN
+                   IF MINE-CELL(CHORD-Y - 1,CHORD-X) = ISMINE
+                       THEN
+                           MOVE "E" TO ON-GAME
+                       ELSE
+                           COMPUTE X = CHORD-X
+                           COMPUTE Y = CHORD-Y - 1
+                           PERFORM CHK-START THRU EXIT-CHK-START
+                   END-IF
+           END-IF.
+           IF ON-GAME = " " AND UP-EDGE = " " AND LEFT-EDGE = " "
+               AND (CELL(CHORD-Y - 1,CHORD-X - 1) = UNKNOWN OR SUSPECT)
+               THEN
+                   IF MINE-CELL(CHORD-Y - 1,CHORD-X - 1) = ISMINE
+                       THEN
+                           MOVE "E" TO ON-GAME
+                       ELSE
+                           COMPUTE X = CHORD-X - 1
+                           COMPUTE Y = CHORD-Y - 1
+                           PERFORM CHK-START THRU EXIT-CHK-START
+                   END-IF
+           END-IF.
+           IF ON-GAME = " " AND LEFT-EDGE = " "
+               AND (CELL(CHORD-Y,CHORD-X - 1) = UNKNOWN OR SUSPECT)
+               THEN
+                   IF MINE-CELL(CHORD-Y,CHORD-X - 1) = ISMINE
+                       THEN
+                           MOVE "E" TO ON-GAME
+                       ELSE
+                           COMPUTE X = CHORD-X - 1
+                           COMPUTE Y = CHORD-Y
+                           PERFORM CHK-START THRU EXIT-CHK-START
+                   END-IF
+           END-IF.
+           IF ON-GAME = " " AND DOWN-EDGE = " " AND LEFT-EDGE = " "
+               AND (CELL(CHORD-Y + 1,CHORD-X - 1) = UNKNOWN OR SUSPECT)
+               THEN
+                   IF MINE-CELL(CHORD-Y + 1,CHORD-X - 1) = ISMINE
+                       THEN
+                           MOVE "E" TO ON-GAME
+                       ELSE
+                           COMPUTE X = CHORD-X - 1
+                           COMPUTE Y = CHORD-Y + 1
+                           PERFORM CHK-START THRU EXIT-CHK-START
+                   END-IF
+           END-IF.
+           IF ON-GAME = " " AND DOWN-EDGE = " "
+               AND (CELL(CHORD-Y + 1,CHORD-X) = UNKNOWN OR SUSPECT)
+               THEN
+                   IF MINE-CELL(CHORD-Y + 1,CHORD-X) = ISMINE
+                       THEN
+                           MOVE "E" TO ON-GAME
+                       ELSE
+                           COMPUTE X = CHORD-X
+                           COMPUTE Y = CHORD-Y + 1
+                           PERFORM CHK-START THRU EXIT-CHK-START
+                   END-IF
+           END-IF.
+           IF ON-GAME = " " AND DOWN-EDGE = " " AND RIGHT-EDGE = " "
+               AND (CELL(CHORD-Y + 1,CHORD-X + 1) = UNKNOWN OR SUSPECT)
+               THEN
+                   IF MINE-CELL(CHORD-Y + 1,CHORD-X + 1) = ISMINE
+                       THEN
+                           MOVE "E" TO ON-GAME
+                       ELSE
+                           COMPUTE X = CHORD-X + 1
+                           COMPUTE Y = CHORD-Y + 1
+                           PERFORM CHK-START THRU EXIT-CHK-START
+                   END-IF
+           END-IF.
+           IF ON-GAME = " " AND RIGHT-EDGE = " "
+               AND (CELL(CHORD-Y ,CHORD-X + 1) = UNKNOWN OR SUSPECT)
+               THEN
+                   IF MINE-CELL(CHORD-Y ,CHORD-X + 1) = ISMINE
+                       THEN
+                           MOVE "E" TO ON-GAME
+                       ELSE
+                           COMPUTE X = CHORD-X + 1
+                           COMPUTE Y = CHORD-Y
+                           PERFORM CHK-START THRU EXIT-CHK-START
+                   END-IF
+           END-IF.
+           IF ON-GAME = " " AND UP-EDGE = " " AND RIGHT-EDGE = " "
+               AND (CELL(CHORD-Y - 1,CHORD-X + 1) = UNKNOWN
+                   OR SUSPECT)
+               THEN
+                   IF MINE-CELL(CHORD-Y - 1  ,CHORD-X + 1) = ISMINE
+                       THEN
+                           MOVE "E" TO ON-GAME
+                       ELSE
+                           COMPUTE X = CHORD-X + 1
+                           COMPUTE Y = CHORD-Y - 1
+                           PERFORM CHK-START THRU EXIT-CHK-START
+                   END-IF
+           END-IF.
+       EXIT-CHORD-OPEN.
+           EXIT.
+
        CMN SECTION.
        SCREEN-OUT.
            DISPLAY CMN-IDX-DISP.
@@ -240,6 +660,71 @@
            END-PERFORM.
        EXIT-SCREEN-OUT.
            EXIT.
+       MINE-COUNT-OUT.
+           MOVE 0 TO MINE-FLAG-COUNT.
+           PERFORM VARYING CNTI FROM 1 BY 1 UNTIL CNTI > HEIGHT
+               PERFORM VARYING CNTJ FROM 1 BY 1 UNTIL CNTJ > WIDTH
+                   IF CELL(CNTI, CNTJ) = MINE
+                       THEN
+                           ADD 1 TO MINE-FLAG-COUNT
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+           COMPUTE MINE-REMAIN = N-MINE - MINE-FLAG-COUNT.
+           DISPLAY "MINES REMAINING: " MINE-REMAIN.
+       EXIT-MINE-COUNT-OUT.
+           EXIT.
+       SAVE-GAME.
+           INITIALIZE SAVE-RECORD.
+           MOVE MAP-CONF TO SAVE-MAP-CONF.
+           MOVE N-OPEN TO SAVE-N-OPEN.
+           PERFORM VARYING CNTI FROM 1 BY 1 UNTIL CNTI > HEIGHT
+               MOVE ROW(CNTI) TO SAVE-ROW(CNTI)
+               MOVE MINE-ROW(CNTI) TO SAVE-MINE-ROW(CNTI)
+           END-PERFORM.
+           OPEN OUTPUT SAVE-FILE.
+           WRITE SAVE-RECORD.
+           CLOSE SAVE-FILE.
+           DISPLAY "GAME SAVED TO CONBOLER.SAV".
+       EXIT-SAVE-GAME.
+           EXIT.
+       LOG-STATS.
+           IF ON-GAME = "E" OR ON-GAME = "W"
+               THEN
+                   ACCEPT CURRENT-TIME FROM TIME
+                   COMPUTE END-TIME-SECS =
+                       CT-HOUR * 3600 + CT-MINUTE * 60 + CT-SECONDS
+                   IF END-TIME-SECS < START-TIME-SECS
+                       THEN
+                           COMPUTE ELAPSED-SECS =
+                               END-TIME-SECS + 86400 - START-TIME-SECS
+                       ELSE
+                           COMPUTE ELAPSED-SECS =
+                               END-TIME-SECS - START-TIME-SECS
+                   END-IF
+                   MOVE LV TO STATS-LV
+                   MOVE WIDTH TO STATS-WIDTH
+                   MOVE HEIGHT TO STATS-HEIGHT
+                   MOVE N-MINE TO STATS-N-MINE
+                   MOVE ELAPSED-SECS TO STATS-SECONDS
+                   IF ON-GAME = "W"
+                       THEN
+                           MOVE "WIN " TO STATS-OUTCOME
+                       ELSE
+                           MOVE "LOSE" TO STATS-OUTCOME
+                   END-IF
+                   DISPLAY "USER" UPON ENVIRONMENT-NAME
+                   ACCEPT STATS-OPERATOR FROM ENVIRONMENT-VALUE
+                   OPEN EXTEND STATS-FILE
+                   IF STATS-FILE-STATUS = "35"
+                       THEN
+                           OPEN OUTPUT STATS-FILE
+                   END-IF
+                   WRITE STATS-RECORD
+                   CLOSE STATS-FILE
+           END-IF.
+       EXIT-LOG-STATS.
+           EXIT.
        PARSE-CMD.
            INITIALIZE CMD.
            PERFORM VARYING CNTI FROM 1 BY 1 UNTIL CNTI > WIDTH
@@ -254,15 +739,34 @@
                        MOVE CNTI TO Y
                END-IF
            END-PERFORM.
-           IF X NOT = 0  AND Y NOT = 0
+           IF C-STR = "w"
                THEN
-                   IF C-STR = "m" OR "o" OR "s" OR "u"
+                   MOVE C-STR TO C
+               ELSE
+                   IF X NOT = 0  AND Y NOT = 0
                        THEN
-                           MOVE C-STR TO C
+                           IF C-STR = "m" OR "o" OR "s" OR "u" OR "c"
+                               THEN
+                                   MOVE C-STR TO C
+                           END-IF
                    END-IF
            END-IF.
        EXIT-PARSE-CMD.
 
+       BATCH-READ.
+           READ BATCH-FILE
+               AT END
+                   MOVE "Q" TO ON-GAME
+                   MOVE "q" TO C
+               NOT AT END
+                   MOVE BATCH-X-STR TO X-STR
+                   MOVE BATCH-Y-STR TO Y-STR
+                   MOVE BATCH-C-STR TO C-STR
+                   PERFORM PARSE-CMD THRU EXIT-PARSE-CMD
+           END-READ.
+       EXIT-BATCH-READ.
+           EXIT.
+
        CHK-NEAR.
            PERFORM CHK-EDGE THRU EXIT-CHK-EDGE.
            INITIALIZE N-NEAR-MINE.
@@ -272,9 +776,10 @@
                    ADD MINE-CELL(CHK-Y - 1,CHK-X) TO N-NEAR-MINE
                    IF CELL(CHK-Y - 1,CHK-X) = UNKNOWN OR SUSPECT
                        THEN
-                           ADD 1 TO CHK-STACK-C
-                           COMPUTE CHK-STACK-X(CHK-STACK-C) = CHK-X
-                           COMPUTE CHK-STACK-Y(CHK-STACK-C) = CHK-Y - 1
+                           COMPUTE PUSH-X = CHK-X
+                           COMPUTE PUSH-Y = CHK-Y - 1
+                           PERFORM CHK-STACK-PUSH THRU
+                               EXIT-CHK-STACK-PUSH
                    END-IF
            END-IF.
            IF UP-EDGE = " " AND LEFT-EDGE = " "
@@ -282,9 +787,10 @@
                    ADD MINE-CELL(CHK-Y - 1,CHK-X - 1) TO N-NEAR-MINE
                    IF CELL(CHK-Y - 1,CHK-X - 1) = UNKNOWN OR SUSPECT
                        THEN
-                           ADD 1 TO CHK-STACK-C
-                           COMPUTE CHK-STACK-X(CHK-STACK-C) = CHK-X - 1
-                           COMPUTE CHK-STACK-Y(CHK-STACK-C) = CHK-Y - 1
+                           COMPUTE PUSH-X = CHK-X - 1
+                           COMPUTE PUSH-Y = CHK-Y - 1
+                           PERFORM CHK-STACK-PUSH THRU
+                               EXIT-CHK-STACK-PUSH
                    END-IF
            END-IF.
            IF LEFT-EDGE = " "
@@ -292,9 +798,10 @@
                    ADD MINE-CELL(CHK-Y,CHK-X - 1) TO N-NEAR-MINE
                    IF CELL(CHK-Y,CHK-X - 1) = UNKNOWN OR SUSPECT
                        THEN
-                           ADD 1 TO CHK-STACK-C
-                           COMPUTE CHK-STACK-X(CHK-STACK-C) = CHK-X - 1
-                           COMPUTE CHK-STACK-Y(CHK-STACK-C)  = CHK-Y
+                           COMPUTE PUSH-X = CHK-X - 1
+                           COMPUTE PUSH-Y = CHK-Y
+                           PERFORM CHK-STACK-PUSH THRU
+                               EXIT-CHK-STACK-PUSH
                    END-IF
            END-IF.
            IF DOWN-EDGE = " " AND LEFT-EDGE = " "
@@ -302,9 +809,10 @@
                    ADD MINE-CELL(CHK-Y + 1,CHK-X - 1) TO N-NEAR-MINE
                    IF CELL(CHK-Y + 1,CHK-X - 1) = UNKNOWN OR SUSPECT
                        THEN
-                           ADD 1 TO CHK-STACK-C
-                           COMPUTE CHK-STACK-X(CHK-STACK-C) = CHK-X - 1
-                           COMPUTE CHK-STACK-Y(CHK-STACK-C)  = CHK-Y + 1
+                           COMPUTE PUSH-X = CHK-X - 1
+                           COMPUTE PUSH-Y = CHK-Y + 1
+                           PERFORM CHK-STACK-PUSH THRU
+                               EXIT-CHK-STACK-PUSH
                    END-IF
            END-IF.
            IF DOWN-EDGE = " "
@@ -312,9 +820,10 @@
                    ADD MINE-CELL(CHK-Y + 1,CHK-X) TO N-NEAR-MINE
                    IF CELL(CHK-Y + 1,CHK-X) = UNKNOWN OR SUSPECT
                        THEN
-                           ADD 1 TO CHK-STACK-C
-                           COMPUTE CHK-STACK-X(CHK-STACK-C) = CHK-X
-                           COMPUTE CHK-STACK-Y(CHK-STACK-C)  = CHK-Y + 1
+                           COMPUTE PUSH-X = CHK-X
+                           COMPUTE PUSH-Y = CHK-Y + 1
+                           PERFORM CHK-STACK-PUSH THRU
+                               EXIT-CHK-STACK-PUSH
                    END-IF
            END-IF.
            IF DOWN-EDGE = " " AND RIGHT-EDGE = " "
@@ -322,9 +831,10 @@
                    ADD MINE-CELL(CHK-Y + 1,CHK-X + 1) TO N-NEAR-MINE
                    IF CELL(CHK-Y + 1,CHK-X + 1) = UNKNOWN OR SUSPECT
                        THEN
-                           ADD 1 TO CHK-STACK-C
-                           COMPUTE CHK-STACK-X(CHK-STACK-C) = CHK-X + 1
-                           COMPUTE CHK-STACK-Y(CHK-STACK-C)  = CHK-Y + 1
+                           COMPUTE PUSH-X = CHK-X + 1
+                           COMPUTE PUSH-Y = CHK-Y + 1
+                           PERFORM CHK-STACK-PUSH THRU
+                               EXIT-CHK-STACK-PUSH
                    END-IF
            END-IF.
            IF RIGHT-EDGE = " "
@@ -332,9 +842,10 @@
                    ADD MINE-CELL(CHK-Y ,CHK-X + 1) TO N-NEAR-MINE
                    IF CELL(CHK-Y ,CHK-X + 1) = UNKNOWN OR SUSPECT
                        THEN
-                           ADD 1 TO CHK-STACK-C
-                           COMPUTE CHK-STACK-X(CHK-STACK-C) = CHK-X + 1
-                           COMPUTE CHK-STACK-Y(CHK-STACK-C)  = CHK-Y
+                           COMPUTE PUSH-X = CHK-X + 1
+                           COMPUTE PUSH-Y = CHK-Y
+                           PERFORM CHK-STACK-PUSH THRU
+                               EXIT-CHK-STACK-PUSH
                    END-IF
            END-IF.
            IF UP-EDGE = " " AND RIGHT-EDGE = " "
@@ -342,9 +853,10 @@
                    ADD MINE-CELL(CHK-Y - 1  ,CHK-X + 1) TO N-NEAR-MINE
                    IF CELL(CHK-Y - 1  ,CHK-X + 1) = UNKNOWN OR SUSPECT
                        THEN
-                           ADD 1 TO CHK-STACK-C
-                           COMPUTE CHK-STACK-X(CHK-STACK-C) = CHK-X + 1
-                           COMPUTE CHK-STACK-Y(CHK-STACK-C) = CHK-Y - 1
+                           COMPUTE PUSH-X = CHK-X + 1
+                           COMPUTE PUSH-Y = CHK-Y - 1
+                           PERFORM CHK-STACK-PUSH THRU
+                               EXIT-CHK-STACK-PUSH
                    END-IF
            END-IF.
        EXIT-CHK-NEAR.
@@ -375,18 +887,19 @@
 
        DEBUG SECTION.
        MINE-SCREEN-OUT.
-           DISPLAY CMN-IDX-DISP.
+           DISPLAY CMN-IDX-DISP(1:WIDTH + 1).
            PERFORM VARYING CNTI FROM 1 BY 1 UNTIL CNTI > HEIGHT
                MOVE POS-INDEX(CNTI) TO ROW-IDX
                MOVE MINE-ROW(CNTI) TO ROW-BODY
-               DISPLAY ROW-DISP
+               DISPLAY ROW-DISP(1:WIDTH + 1)
            END-PERFORM.
        EXIT-MINE-SCREEN-OUT.
            EXIT.
        DISP-CHK-STACK.
            PERFORM VARYING CNTI FROM 1 BY 1 UNTIL CNTI > CHK-STACK-C
                DISPLAY "- " CNTI " " CHK-STACK-X(CNTI) " "
-       CHK-STACK-Y(CNTI) " " CELL(CHK-STACK-Y(CNTI), CHK-STACK-X(CNTI))
+                   CHK-STACK-Y(CNTI) " "
+                   CELL(CHK-STACK-Y(CNTI), CHK-STACK-X(CNTI))
            END-PERFORM.
        EXIT-DISP-CHK-STACK.
            EXIT.
