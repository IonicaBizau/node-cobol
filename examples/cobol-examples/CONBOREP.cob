@@ -0,0 +1,155 @@
+123456*8901234567890123456789012345678901234567890
+       IDENTIFICATION    DIVISION.
+       PROGRAM-ID.       CONBOREP.
+       ENVIRONMENT       DIVISION.
+       INPUT-OUTPUT      SECTION.
+       FILE-CONTROL.
+           SELECT STATS-FILE ASSIGN TO "CONBOLER.STA"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS STATS-FILE-STATUS.
+       DATA              DIVISION.
+       FILE              SECTION.
+       FD  STATS-FILE.
+       01  STATS-RECORD.
+           03 STATS-LV       PIC X(1).
+           03 STATS-WIDTH    PIC 9(2).
+           03 STATS-HEIGHT   PIC 9(2).
+           03 STATS-N-MINE   PIC 9(2).
+           03 STATS-SECONDS  PIC 9(5).
+           03 STATS-OUTCOME  PIC X(4).
+           03 STATS-OPERATOR PIC X(8).
+       WORKING-STORAGE   SECTION.
+       77 STATS-FILE-STATUS PIC X(2).
+       77 EOF-FLAG PIC X VALUE " ".
+      *FASTEST WIN TIME PER PRESET LEVEL
+       01 BEST-TIMES.
+           03 BEST-B PIC 9(5) VALUE 99999.
+           03 BEST-I PIC 9(5) VALUE 99999.
+           03 BEST-V PIC 9(5) VALUE 99999.
+       01 HAS-WIN.
+           03 HAS-WIN-B PIC X VALUE " ".
+           03 HAS-WIN-I PIC X VALUE " ".
+           03 HAS-WIN-V PIC X VALUE " ".
+      *WIN/LOSS COUNTS PER OPERATOR
+       77 OP-COUNT PIC 9(3) VALUE 0.
+       77 OP-MAX PIC 9(3) VALUE 100.
+       01 OPERATORS.
+           03 OP-ENTRY OCCURS 100.
+               05 OP-NAME   PIC X(8).
+               05 OP-WINS   PIC 9(5).
+               05 OP-LOSSES PIC 9(5).
+       77 CNTI PIC 9(3).
+       77 FOUND-IDX PIC 9(3).
+
+       PROCEDURE        DIVISION.
+       MAIN-START.
+           OPEN INPUT STATS-FILE.
+           IF STATS-FILE-STATUS = "35"
+               THEN
+                   DISPLAY "NO STATS RECORDED YET"
+               ELSE
+                   PERFORM READ-LOOP THRU EXIT-READ-LOOP
+                       UNTIL EOF-FLAG = "Y"
+                   CLOSE STATS-FILE
+                   PERFORM PRINT-REPORT THRU EXIT-PRINT-REPORT
+           END-IF.
+       STOP RUN.
+
+       READ-LOOP.
+           READ STATS-FILE
+               AT END
+                   MOVE "Y" TO EOF-FLAG
+               NOT AT END
+                   PERFORM TALLY-RECORD THRU EXIT-TALLY-RECORD
+           END-READ.
+       EXIT-READ-LOOP.
+           EXIT.
+
+       TALLY-RECORD.
+           IF STATS-OUTCOME = "WIN "
+               THEN
+                   EVALUATE STATS-LV
+                       WHEN "b"
+                           IF STATS-SECONDS < BEST-B
+                               THEN
+                                   MOVE STATS-SECONDS TO BEST-B
+                                   MOVE "Y" TO HAS-WIN-B
+                           END-IF
+                       WHEN "i"
+                           IF STATS-SECONDS < BEST-I
+                               THEN
+                                   MOVE STATS-SECONDS TO BEST-I
+                                   MOVE "Y" TO HAS-WIN-I
+                           END-IF
+                       WHEN "v"
+                           IF STATS-SECONDS < BEST-V
+                               THEN
+                                   MOVE STATS-SECONDS TO BEST-V
+                                   MOVE "Y" TO HAS-WIN-V
+                           END-IF
+                       WHEN OTHER
+                           CONTINUE
+                   END-EVALUATE
+           END-IF.
+           PERFORM FIND-OPERATOR THRU EXIT-FIND-OPERATOR.
+           IF FOUND-IDX NOT = 0
+               THEN
+                   IF STATS-OUTCOME = "WIN "
+                       THEN
+                           ADD 1 TO OP-WINS(FOUND-IDX)
+                       ELSE
+                           ADD 1 TO OP-LOSSES(FOUND-IDX)
+                   END-IF
+           END-IF.
+       EXIT-TALLY-RECORD.
+           EXIT.
+
+       FIND-OPERATOR.
+           MOVE 0 TO FOUND-IDX.
+           PERFORM VARYING CNTI FROM 1 BY 1 UNTIL CNTI > OP-COUNT
+               IF OP-NAME(CNTI) = STATS-OPERATOR
+                   THEN
+                       MOVE CNTI TO FOUND-IDX
+               END-IF
+           END-PERFORM.
+           IF FOUND-IDX = 0 AND OP-COUNT < OP-MAX
+               THEN
+                   ADD 1 TO OP-COUNT
+                   MOVE STATS-OPERATOR TO OP-NAME(OP-COUNT)
+                   MOVE 0 TO OP-WINS(OP-COUNT)
+                   MOVE 0 TO OP-LOSSES(OP-COUNT)
+                   MOVE OP-COUNT TO FOUND-IDX
+           END-IF.
+       EXIT-FIND-OPERATOR.
+           EXIT.
+
+       PRINT-REPORT.
+           DISPLAY "===== CONBOLER LEADERBOARD =====".
+           DISPLAY " ".
+           DISPLAY "FASTEST WIN TIME PER LEVEL:".
+           IF HAS-WIN-B = "Y"
+               THEN
+                   DISPLAY "  b)EGGINER    : " BEST-B " SECONDS"
+               ELSE
+                   DISPLAY "  b)EGGINER    : NO WINS RECORDED"
+           END-IF.
+           IF HAS-WIN-I = "Y"
+               THEN
+                   DISPLAY "  i)NTERMEDIATE: " BEST-I " SECONDS"
+               ELSE
+                   DISPLAY "  i)NTERMEDIATE: NO WINS RECORDED"
+           END-IF.
+           IF HAS-WIN-V = "Y"
+               THEN
+                   DISPLAY "  v)ETERAN     : " BEST-V " SECONDS"
+               ELSE
+                   DISPLAY "  v)ETERAN     : NO WINS RECORDED"
+           END-IF.
+           DISPLAY " ".
+           DISPLAY "WIN/LOSS COUNTS PER OPERATOR:".
+           PERFORM VARYING CNTI FROM 1 BY 1 UNTIL CNTI > OP-COUNT
+               DISPLAY "  " OP-NAME(CNTI) " WINS=" OP-WINS(CNTI)
+                   " LOSSES=" OP-LOSSES(CNTI)
+           END-PERFORM.
+       EXIT-PRINT-REPORT.
+           EXIT.
